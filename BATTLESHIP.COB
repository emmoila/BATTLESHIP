@@ -1,28 +1,273 @@
-       IDENTIFICATION DIVISION.                                                                                                                   
-       PROGRAM-ID. BATTLE.                                                                                                                 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATTLE.
 *********DASH HIGGINS PROGRAMMING SEANSUKE@AIM.COM
 *********this code is property of sean r higgins failure to give credit will result in instant death by soul stealing
-       DATA DIVISION.                                                                                                                             
-       WORKING-STORAGE SECTION.                                                                                                                   
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*********so we can settle arguments about who hit what and when
+           SELECT LOG-FILE ASSIGN TO "SHOTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+*********the office leaderboard, keyed by player name, survives STOP RUN
+           SELECT STATS-FILE ASSIGN TO "PLYRSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STATS-NAME
+               FILE STATUS IS STATS-FILE-STATUS.
+*********a snapshot of the match, in case the job gets killed mid-turn
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+*********one PLAYER/X/Y per line, so JCL can drive a whole tournament overnight
+           SELECT MOVES-FILE ASSIGN TO "MOVES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES-FILE-STATUS.
+*********where the board goes instead of the screen when nobody's watching
+           SELECT REPORT-FILE ASSIGN TO "BATCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+*********board size and fleet, so a training board doesn't need a recompile
+           SELECT CONFIG-FILE ASSIGN TO "SHIPCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+*********something to hand out after game night instead of a screen that scrolls away
+           SELECT SUMMARY-FILE ASSIGN TO "SUMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUMMARY-FILE-STATUS.
+*********a fixed layout so a reported bug can be replayed instead of re-rolled
+           SELECT SCENARIO-FILE ASSIGN TO "SHIPPLAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCENARIO-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC.
+           02  LOG-TURN      PIC 9(5).
+           02  FILLER        PIC X     VALUE SPACE.
+           02  LOG-PLAYER    PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  LOG-OPPONENT  PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  LOG-X         PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  LOG-Y         PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  LOG-RESULT    PIC X(20).
+       FD  STATS-FILE.
+       01  STATS-REC.
+           02  STATS-NAME          PIC X(10).
+           02  STATS-GAMES-PLAYED  PIC 9(5).
+           02  STATS-GAMES-WON     PIC 9(5).
+           02  STATS-SHOTS-FIRED   PIC 9(5).
+           02  STATS-HITS-LANDED   PIC 9(5).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02  CKPT-COORDINATES.
+               03  CKPT-TABLE-WS OCCURS 4 TIMES.
+                    04  CKPT-DEFENDER-WS  OCCURS 4 TIMES.
+                         05  CKPT-ROWS-WS  OCCURS 9 TIMES.
+                              06  CKPT-COLUMNS-WS  OCCURS 9 TIMES.
+                                   07  CKPT-P   PIC XX.
+           02  CKPT-ITEMS.
+               03  CKPT-ITEM-TABLE-WS    OCCURS 4 TIMES.
+                    04  CKPT-ITEM-ROWS-WS  OCCURS 5 TIMES.
+                         05  CKPT-P-X      PIC 9 OCCURS 5 TIMES.
+                         05  CKPT-P-Y      PIC 9 OCCURS 5 TIMES.
+                         05  CKPT-P-LENG   PIC 9.
+           02  CKPT-PLAYERS-HP.
+               03  CKPT-P-HP  PIC 9 OCCURS 4 TIMES.
+           02  CKPT-PLAYER      PIC 9.
+           02  CKPT-TURN-NO     PIC 9(5).
+           02  CKPT-SHOT-STATS.
+               03  CKPT-SHOTS-FIRED-WS  PIC 9(3) OCCURS 4 TIMES.
+               03  CKPT-HITS-LANDED-WS  PIC 9(3) OCCURS 4 TIMES.
+           02  CKPT-PLAYER-NAMES.
+               03  CKPT-PLAYER-NAME-WS  PIC X(10) OCCURS 4 TIMES.
+           02  CKPT-GAME-CONFIG.
+               03  CKPT-BOARD-ROWS-WS  PIC 9.
+               03  CKPT-BOARD-COLS-WS  PIC 9.
+               03  CKPT-NUM-SHIPS-WS   PIC 9.
+               03  CKPT-CFG-SHIP-WS OCCURS 5 TIMES.
+                    04  CKPT-CFG-SHIP-LEN     PIC 9.
+                    04  CKPT-CFG-SHIP-ORIENT  PIC X.
+           02  CKPT-BATCH-MODE-WS      PIC X.
+           02  CKPT-SCENARIO-MODE-WS   PIC X.
+           02  CKPT-CPU-MODE-WS        PIC X.
+           02  CKPT-NUM-PLAYERS-WS     PIC 9.
+           02  CKPT-MATCH-COMPLETE-WS  PIC X.
+       FD  MOVES-FILE.
+       01  MOVES-REC.
+           02  MV-PLAYER     PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  MV-X          PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  MV-Y          PIC 9.
+           02  FILLER        PIC X     VALUE SPACE.
+           02  MV-TARGET     PIC 9.
+       FD  REPORT-FILE.
+       01  REPORT-REC        PIC X(100).
+       FD  CONFIG-FILE.
+       01  CONFIG-REC.
+           02  CFG-REC-ROWS       PIC 9.
+           02  FILLER             PIC X     VALUE SPACE.
+           02  CFG-REC-COLS       PIC 9.
+           02  FILLER             PIC X     VALUE SPACE.
+           02  CFG-REC-NUM-SHIPS  PIC 9.
+           02  FILLER             PIC X     VALUE SPACE.
+           02  CFG-REC-SHIP OCCURS 5 TIMES.
+               03  CFG-REC-LEN     PIC 9.
+               03  FILLER          PIC X     VALUE SPACE.
+               03  CFG-REC-ORIENT  PIC X.
+               03  FILLER          PIC X     VALUE SPACE.
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC       PIC X(100).
+       FD  SCENARIO-FILE.
+       01  SCENARIO-REC.
+           02  SCN-REC-PLAYER   PIC 9.
+           02  FILLER           PIC X     VALUE SPACE.
+           02  SCN-REC-SHIP     PIC 9.
+           02  FILLER           PIC X     VALUE SPACE.
+           02  SCN-REC-X        PIC 9.
+           02  FILLER           PIC X     VALUE SPACE.
+           02  SCN-REC-Y        PIC 9.
+           02  FILLER           PIC X     VALUE SPACE.
+           02  SCN-REC-ORIENT   PIC X.
+       WORKING-STORAGE SECTION.
 *********end of file?  why did i keep this?!!?
-       01  EOF             PIC XXX VALUE "NO".                                                                                                              
+       01  EOF             PIC XXX VALUE "NO".
+*********file status codes, so we know when a file trick didn't work
+       01  LOG-FILE-STATUS   PIC XX.
+       01  STATS-FILE-STATUS PIC XX.
+       01  CHECKPOINT-FILE-STATUS PIC XX.
+       01  MOVES-FILE-STATUS  PIC XX.
+       01  REPORT-FILE-STATUS PIC XX.
+*********shot counter and what ACTION-FNC actually decided, for the log
+       01  TURN-NO         PIC 9(5) VALUE 0.
+       01  SKIP-COUNT-WS   PIC 9(5).
+       01  SHOT-RESULT     PIC X(20).
+*********did we just come back from a checkpoint, and if so who's up
+       01  RESUME-ANSWER-WS   PIC X VALUE "N".
+       01  RESUME-PENDING-WS  PIC X VALUE "N".
+*********free-for-all: how many are playing, whose turn is it, and who's still afloat
+       01  NUM-PLAYERS-WS      PIC 9 VALUE 0.
+       01  NUM-PLAYERS-INPUT-WS PIC 9.
+       01  CUR-TURN-PLAYER-WS  PIC 9 VALUE 1.
+       01  ALIVE-COUNT-WS      PIC 9.
+       01  TARGET-INPUT-WS     PIC 9.
+*********single-player: let the machine take player 2's shots
+       01  CPU-ANSWER-WS   PIC X VALUE "N".
+       01  CPU-MODE-WS     PIC X VALUE "N".
+       01  CPU-X-WS        PIC 9.
+       01  CPU-Y-WS        PIC 9.
+*********a fixed ship layout, read once at startup, in place of PLACE-SHIP-FNC's dice roll
+       01  SCENARIO-FILE-STATUS PIC XX.
+       01  SCENARIO-ANSWER-WS   PIC X VALUE "N".
+       01  SCENARIO-MODE-WS     PIC X VALUE "N".
+       01  SCN-EOF-WS           PIC XXX VALUE "NO".
+       01  SCENARIO-TABLE-WS.
+             02  SCN-PLAYER-TBL OCCURS 4 TIMES.
+                   03  SCN-SHIP-TBL OCCURS 5 TIMES.
+                         04  SCN-X-WS       PIC 9.
+                         04  SCN-Y-WS       PIC 9.
+                         04  SCN-ORIENT-WS  PIC X.
+*********batch mode: moves come off a tape, the board goes to a report instead of the screen
+       01  BATCH-ANSWER-WS    PIC X VALUE "N".
+       01  BATCH-MODE-WS      PIC X VALUE "N".
+       01  OUTPUT-LINE-WS     PIC X(100).
+       01  CONFIG-FILE-STATUS PIC XX.
+       01  CONFIG-ANSWER-WS   PIC X VALUE "N".
+       01  CFG-VALID-WS       PIC X VALUE "Y".
+*********the board dimensions and fleet in play this match - defaults to the classic 9x9/5-ship setup
+       01  GAME-CONFIG.
+             02  BOARD-ROWS-WS  PIC 9 VALUE 9.
+             02  BOARD-COLS-WS  PIC 9 VALUE 9.
+             02  NUM-SHIPS-WS   PIC 9 VALUE 5.
+             02  CFG-SHIP-WS OCCURS 5 TIMES.
+                   03  CFG-SHIP-LEN     PIC 9.
+                   03  CFG-SHIP-ORIENT  PIC X.
+*********scratch fields for the data-driven ship-placement paragraph
+       01  SHIP-LEN-CUR-WS    PIC 9.
+       01  SHIP-ORIENT-CUR-WS PIC X.
+       01  SEG-NO-WS          PIC 9.
+       01  CAND-X-WS          PIC 9.
+       01  CAND-Y-WS          PIC 9.
+       01  SUMMARY-FILE-STATUS PIC XX.
+*********for RECONCILE-FNC, cross-checking sunk ships against the hit marks that sank them
+       01  RECON-OPP-WS             PIC 9.
+       01  RECON-MISMATCH-COUNT-WS  PIC 9(3) VALUE 0.
+       01  RECON-FOUND-WS           PIC X.
+*********the blow-by-blow, so a report can list the order ships went down
+       01  SUNK-COUNT-WS      PIC 9(2) VALUE 0.
+       01  SUNK-LOG-WS.
+             02  SUNK-EVENT-WS OCCURS 20 TIMES.
+                   03  SUNK-PLAYER-WS   PIC 9.
+                   03  SUNK-SHIP-NO-WS  PIC 9.
+                   03  SUNK-TURN-WS     PIC 9(5).
+*********clock-watching for the "match duration" line on the report
+       01  CURRENT-DATE-WS    PIC X(21).
+       01  START-TIME-WS.
+             02  START-HH  PIC 99.
+             02  START-MM  PIC 99.
+             02  START-SS  PIC 99.
+       01  END-TIME-WS.
+             02  END-HH    PIC 99.
+             02  END-MM    PIC 99.
+             02  END-SS    PIC 99.
+       01  START-TOTAL-SEC-WS    PIC S9(7).
+       01  END-TOTAL-SEC-WS      PIC S9(7).
+       01  MATCH-DURATION-SEC-WS PIC S9(7).
+*********the printed end-of-match report itself
+       01  HIT-PCT-WS  PIC 999.
+       01  SUMMARY-LINE-WS.
+             02  FILLER              PIC X(7)   VALUE "PLAYER ".
+             02  SUMMARY-NAME-WS     PIC X(10).
+             02  FILLER              PIC X(8)   VALUE "  SHOTS:".
+             02  SUMMARY-SHOTS-WS    PIC ZZ9.
+             02  FILLER              PIC X(7)   VALUE "  HITS:".
+             02  SUMMARY-HITS-WS     PIC ZZ9.
+             02  FILLER              PIC X(6)   VALUE "  PCT:".
+             02  SUMMARY-PCT-WS      PIC ZZ9.
+             02  FILLER              PIC X(1)   VALUE "%".
+       01  SUMMARY-SUNK-LINE-WS.
+             02  FILLER              PIC X(9)   VALUE "  PLAYER ".
+             02  SUMMARY-SUNK-PLAYER-WS PIC 9.
+             02  FILLER              PIC X(12)  VALUE " SANK SHIP #".
+             02  SUMMARY-SUNK-SHIP-WS   PIC 9.
+             02  FILLER              PIC X(9)   VALUE " ON TURN ".
+             02  SUMMARY-SUNK-TURN-WS   PIC ZZZZ9.
+       01  SUMMARY-DURATION-LINE-WS.
+             02  FILLER              PIC X(23)  VALUE "MATCH DURATION (SEC): ".
+             02  SUMMARY-DURATION-WS PIC ZZZZ9.
+*********who's actually sitting at the keyboard, for the leaderboard
+       01  PLAYER-NAMES.
+            02  PLAYER-NAME-WS PIC X(10) OCCURS 4 TIMES.
+       01  NAME-INPUT-WS   PIC X(10).
+*********this match's box score, rolled into STATS-FILE at the end
+       01  SHOT-STATS-WS.
+            02  SHOTS-FIRED-WS  PIC 9(3) OCCURS 4 TIMES.
+            02  HITS-LANDED-WS  PIC 9(3) OCCURS 4 TIMES.
+       01  WINNER-WS       PIC 9 VALUE 0.
+       01  STATS-FOUND-WS  PIC X.
 *********PLAYERS
        01  COORDINATES.
 *********the table that actually shows your attacks on the enemy, X or [space] or !
-            02  TABLE-WS OCCURS 2 TIMES.                                                                                                                           
-                 03  ROWS-WS  OCCURS 9 TIMES.                                                                                                                
-                      04  COLUMNS-WS  OCCURS 9 TIMES.
-                           05  P   PIC XX.
+*********ATTACKER, then DEFENDER, so free-for-all shots against different boards don't collide
+            02  TABLE-WS OCCURS 4 TIMES.
+                 03  DEFENDER-WS  OCCURS 4 TIMES.
+                      04  ROWS-WS  OCCURS 9 TIMES.
+                           05  COLUMNS-WS  OCCURS 9 TIMES.
+                                06  P   PIC XX.
        01  ITEMS.
 *********PLAYER'S ship locations in x and y locations, and the length of the ship
-            02  ITEM-TABLE-WS    OCCURS 2 TIMES.                                                                                                                           
-                 03  ITEM-ROWS-WS  OCCURS 5 TIMES.                                                                                                                
+            02  ITEM-TABLE-WS    OCCURS 4 TIMES.
+                 03  ITEM-ROWS-WS  OCCURS 5 TIMES.
                       04  P-X      PIC 9 OCCURS 5 TIMES.
                       04  P-Y      PIC 9 OCCURS 5 TIMES.
                       04  P-LENG   PIC 9.
 *********player's remaining ship amount
        01  PLAYERS-HP.
-            02  P-HP  PIC 9 OCCURS 2 TIMES.
+            02  P-HP  PIC 9 OCCURS 4 TIMES.
 *********DATA
        01  X         PIC 99.
        01  Y         PIC 99.
@@ -36,6 +281,10 @@
 *********check location
        01  CHK-X     PIC 9.
        01  CHK-Y     PIC 9.
+*********one more subscript for looping over players 1 thru NUM-PLAYERS-WS
+       01  CHK-Z     PIC 9.
+*********which board DISPLAY-NP-FNC is currently drawing
+       01  DISP-TARGET-WS  PIC 9.
 *********i forgot, something important i think
        01  POS       PIC 99.
 *********input to play again
@@ -87,268 +336,769 @@
              02  INT-29    PIC X.
              02  FILLER    PIC XX  VALUE "| ".
              02  INT-20    PIC 9.
+*********one board at a time, for free-for-all matches where two-up won't fit everybody
+       01  SINGLE-BOARD-WS.
+             02  FILLER    PIC XX   VALUE "  ".
+             02  SB-10     PIC 9.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-11     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-12     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-13     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-14     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-15     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-16     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-17     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-18     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-19     PIC X.
+             02  FILLER    PIC XX  VALUE "| ".
+             02  SB-20     PIC 9.
+       01  ATTACK-HEADER-WS.
+             02  FILLER      PIC X(11)  VALUE "ATTACKS ON ".
+             02  AH-NAME-WS  PIC X(10).
 *********best GUI ever
        01 ASK-LINE.
              02  FILLER   PIC X(8)  VALUE "PLAYER ".
              02  P-CUR    PIC 9.
              02  FILLER   PIC X(5)   VALUE "  HP:".
              02  P-HP-OUT PIC 9.
-             02  FILLER   PIC X(50)  VALUE "/5  CHOOSE A LOCATION:  E.G. 39 GIVES X=30 Y=9>".       
+             02  FILLER   PIC X(1)   VALUE "/".
+             02  ASK-NUM-SHIPS-OUT PIC 9.
+             02  FILLER   PIC X(48)  VALUE "  CHOOSE A LOCATION:  E.G. 39 GIVES X=30 Y=9>".
 *********let's play ball
-       PROCEDURE DIVISION.                                                                                                                         
+       PROCEDURE DIVISION.
 *********omg let's play battleship
                        DISPLAY "BATTLESHIP".
+                       OPEN EXTEND LOG-FILE.
+                       IF LOG-FILE-STATUS NOT = "00" THEN
+                             OPEN OUTPUT LOG-FILE
+                       END-IF.
+                       OPEN I-O STATS-FILE.
+                       IF STATS-FILE-STATUS NOT = "00" THEN
+                             OPEN OUTPUT STATS-FILE
+                             CLOSE STATS-FILE
+                             OPEN I-O STATS-FILE
+                       END-IF.
+                       OPEN EXTEND SUMMARY-FILE.
+                       IF SUMMARY-FILE-STATUS NOT = "00" THEN
+                             OPEN OUTPUT SUMMARY-FILE
+                       END-IF.
+                       DISPLAY "RESUME FROM CHECKPOINT? Y/N >".
+                       ACCEPT RESUME-ANSWER-WS FROM CONSOLE.
+                       IF RESUME-ANSWER-WS = "Y" THEN
+                             PERFORM RESUME-CHECKPOINT-FNC
+                       END-IF.
+***********************a resumed match already has its names/board/fleet/mode/player-count
+***********************from the checkpoint - asking these again could answer them differently
+***********************and pull the rug out from under the coordinates we just restored
+                       IF RESUME-PENDING-WS = "N" THEN
+                             DISPLAY "BATCH MODE (READ MOVES FROM FILE)? Y/N >"
+                             ACCEPT BATCH-ANSWER-WS FROM CONSOLE
+                             IF BATCH-ANSWER-WS = "Y" THEN
+                                   MOVE "Y" TO BATCH-MODE-WS
+                             END-IF
+                             DISPLAY "USE CUSTOM BOARD/FLEET CONFIG FILE? Y/N >"
+                             ACCEPT CONFIG-ANSWER-WS FROM CONSOLE
+                             IF CONFIG-ANSWER-WS = "Y" THEN
+                                   PERFORM LOAD-CONFIG-FNC
+                             ELSE
+                                   PERFORM LOAD-DEFAULT-CONFIG-FNC
+                             END-IF
+                             DISPLAY "USE FIXED SCENARIO FILE FOR SHIP PLACEMENT? Y/N >"
+                             ACCEPT SCENARIO-ANSWER-WS FROM CONSOLE
+                             IF SCENARIO-ANSWER-WS = "Y" THEN
+                                   MOVE "Y" TO SCENARIO-MODE-WS
+                                   PERFORM LOAD-SCENARIO-FNC
+                             END-IF
+                             PERFORM UNTIL NUM-PLAYERS-WS >= 2 AND NUM-PLAYERS-WS <= 4
+                                   DISPLAY "HOW MANY PLAYERS (2-4)? >"
+                                   ACCEPT NUM-PLAYERS-INPUT-WS FROM CONSOLE
+                                   IF NUM-PLAYERS-INPUT-WS >= 2 AND NUM-PLAYERS-INPUT-WS <= 4 THEN
+                                         MOVE NUM-PLAYERS-INPUT-WS TO NUM-PLAYERS-WS
+                                   ELSE
+                                         DISPLAY "MUST BE 2, 3, OR 4"
+                                   END-IF
+                             END-PERFORM
+                             IF NUM-PLAYERS-WS = 2 THEN
+                                   DISPLAY "SINGLE PLAYER MODE (CPU OPPONENT)? Y/N >"
+                                   ACCEPT CPU-ANSWER-WS FROM CONSOLE
+                                   IF CPU-ANSWER-WS = "Y" THEN
+                                         MOVE "Y" TO CPU-MODE-WS
+                                   END-IF
+                             END-IF
+                             PERFORM NAME-PLAYERS-FNC
+                       ELSE
+***********************************the scenario table itself isn't part of the checkpoint - if
+***********************************this match ends and the resumed session plays again, the
+***********************************next INIT-ITEMS pass needs it re-loaded from SHIPPLAN
+                             IF SCENARIO-MODE-WS = "Y" THEN
+                                   PERFORM LOAD-SCENARIO-FNC
+                             END-IF
+                       END-IF.
+                       IF BATCH-MODE-WS = "Y" THEN
+                             OPEN INPUT MOVES-FILE
+                             IF MOVES-FILE-STATUS NOT = "00" THEN
+                                   DISPLAY "NO MOVES FILE FOUND, FALLING BACK TO INTERACTIVE MODE"
+                                   MOVE "N" TO BATCH-MODE-WS
+                             ELSE
+                                   OPEN OUTPUT REPORT-FILE
+                                   IF REPORT-FILE-STATUS NOT = "00" THEN
+                                         DISPLAY "WARNING: COULD NOT OPEN REPORT FILE, STATUS " REPORT-FILE-STATUS
+                                   END-IF
+***********************************a resumed batch match already burned TURN-NO records off the
+***********************************tape before the checkpoint was written - catch the file back up
+                                   IF RESUME-PENDING-WS = "Y" THEN
+                                         PERFORM SKIP-CONSUMED-MOVES-FNC
+                                   END-IF
+                             END-IF
+                       END-IF.
                        PERFORM GAME-FNC.
 *********ok we're done
-                       DISPLAY "GAME OVER!".                                                          
+                       DISPLAY "GAME OVER!".
+                       CLOSE LOG-FILE.
+                       CLOSE STATS-FILE.
+                       CLOSE SUMMARY-FILE.
+                       IF BATCH-MODE-WS = "Y" THEN
+                             CLOSE MOVES-FILE
+                             CLOSE REPORT-FILE
+                       END-IF.
                        STOP RUN.
+       NAME-PLAYERS-FNC.
+****************so the leaderboard knows whose bragging rights are whose
+               MOVE "PLAYER1" TO PLAYER-NAME-WS(1).
+               MOVE "PLAYER2" TO PLAYER-NAME-WS(2).
+               MOVE "PLAYER3" TO PLAYER-NAME-WS(3).
+               MOVE "PLAYER4" TO PLAYER-NAME-WS(4).
+               IF CPU-MODE-WS = "Y" THEN
+                     MOVE "CPU" TO PLAYER-NAME-WS(2)
+               END-IF.
+               PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                     IF NOT (CPU-MODE-WS = "Y" AND CHK-Z = 2) THEN
+                           DISPLAY "ENTER NAME FOR PLAYER " CHK-Z " (BLANK FOR PLAYER" CHK-Z ") >"
+                           ACCEPT NAME-INPUT-WS FROM CONSOLE
+                           IF NAME-INPUT-WS NOT = SPACES THEN
+                                 MOVE NAME-INPUT-WS TO PLAYER-NAME-WS(CHK-Z)
+                           END-IF
+                     END-IF
+               END-PERFORM.
+       LOAD-DEFAULT-CONFIG-FNC.
+****************the classic 9x9 board, 5-ship fleet - lengths 2,3,3,4,5
+               MOVE 9 TO BOARD-ROWS-WS.
+               MOVE 9 TO BOARD-COLS-WS.
+               MOVE 5 TO NUM-SHIPS-WS.
+               MOVE 2 TO CFG-SHIP-LEN(1).
+               MOVE "H" TO CFG-SHIP-ORIENT(1).
+               MOVE 3 TO CFG-SHIP-LEN(2).
+               MOVE "H" TO CFG-SHIP-ORIENT(2).
+               MOVE 3 TO CFG-SHIP-LEN(3).
+               MOVE "V" TO CFG-SHIP-ORIENT(3).
+               MOVE 4 TO CFG-SHIP-LEN(4).
+               MOVE "H" TO CFG-SHIP-ORIENT(4).
+               MOVE 5 TO CFG-SHIP-LEN(5).
+               MOVE "V" TO CFG-SHIP-ORIENT(5).
+       LOAD-CONFIG-FNC.
+****************read the board/fleet control record, or fall back to classic
+               OPEN INPUT CONFIG-FILE.
+               IF CONFIG-FILE-STATUS = "00" THEN
+                     READ CONFIG-FILE
+                     MOVE CFG-REC-ROWS TO BOARD-ROWS-WS
+                     MOVE CFG-REC-COLS TO BOARD-COLS-WS
+                     MOVE CFG-REC-NUM-SHIPS TO NUM-SHIPS-WS
+****************************the fleet table only holds 5 ships, no matter what the file says
+                     IF NUM-SHIPS-WS > 5 THEN
+                           MOVE 5 TO NUM-SHIPS-WS
+                     END-IF
+                     MOVE "Y" TO CFG-VALID-WS
+                     PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > NUM-SHIPS-WS
+                           MOVE CFG-REC-LEN(CHK-X) TO CFG-SHIP-LEN(CHK-X)
+                           MOVE CFG-REC-ORIENT(CHK-X) TO CFG-SHIP-ORIENT(CHK-X)
+****************************a ship longer than the board can never be fully placed or sunk
+                           IF (CFG-SHIP-ORIENT(CHK-X) = "H" AND CFG-SHIP-LEN(CHK-X) > BOARD-COLS-WS)
+                              OR (CFG-SHIP-ORIENT(CHK-X) NOT = "H" AND CFG-SHIP-LEN(CHK-X) > BOARD-ROWS-WS) THEN
+                                 MOVE "N" TO CFG-VALID-WS
+                           END-IF
+                     END-PERFORM
+                     CLOSE CONFIG-FILE
+                     IF CFG-VALID-WS = "N" THEN
+                           DISPLAY "CONFIG FILE HAS A SHIP THAT DOES NOT FIT THE BOARD, USING CLASSIC 9X9/5-SHIP SETUP"
+                           PERFORM LOAD-DEFAULT-CONFIG-FNC
+                     END-IF
+               ELSE
+                     CLOSE CONFIG-FILE
+                     DISPLAY "NO CONFIG FILE FOUND, USING CLASSIC 9X9/5-SHIP SETUP"
+                     PERFORM LOAD-DEFAULT-CONFIG-FNC
+               END-IF.
+       LOAD-SCENARIO-FNC.
+****************read a fixed per-player ship layout, so a bug report can be replayed exactly
+               OPEN INPUT SCENARIO-FILE.
+               IF SCENARIO-FILE-STATUS = "00" THEN
+                     MOVE "NO" TO SCN-EOF-WS
+                     PERFORM UNTIL SCN-EOF-WS = "YES"
+                           READ SCENARIO-FILE
+                                AT END MOVE "YES" TO SCN-EOF-WS
+                           END-READ
+                           IF SCN-EOF-WS NOT = "YES" THEN
+                                 MOVE SCN-REC-X TO SCN-X-WS(SCN-REC-PLAYER, SCN-REC-SHIP)
+                                 MOVE SCN-REC-Y TO SCN-Y-WS(SCN-REC-PLAYER, SCN-REC-SHIP)
+                                 MOVE SCN-REC-ORIENT TO SCN-ORIENT-WS(SCN-REC-PLAYER, SCN-REC-SHIP)
+                           END-IF
+                     END-PERFORM
+                     CLOSE SCENARIO-FILE
+               ELSE
+                     CLOSE SCENARIO-FILE
+                     DISPLAY "NO SCENARIO FILE FOUND, FALLING BACK TO RANDOM PLACEMENT"
+                     MOVE "N" TO SCENARIO-MODE-WS
+               END-IF.
        INIT-ITEMS.
-****************PLAYER1
-               MOVE 1 TO PLAYER.
-               PERFORM INIT-PLAYER.
-****************PLAYER2
-               MOVE 2 TO PLAYER.
-               PERFORM INIT-PLAYER.
+****************blank every slot first, not just the ones in play, so a checkpoint save
+****************never carries stale bytes for a player this match doesn't have
+               PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > 4
+                     MOVE SPACES TO TABLE-WS(CHK-Z)
+                     MOVE 0 TO ITEM-TABLE-WS(CHK-Z)
+               END-PERFORM.
+****************one round of ship placement per player in the match
+               PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                     MOVE CHK-Z TO PLAYER
+                     PERFORM INIT-PLAYER
+               END-PERFORM.
 ****************DONE WITH SHIP INIT
                MOVE 1 TO P-CUR.
        INIT-PLAYER.
                MOVE SPACES TO TABLE-WS(PLAYER).
                MOVE 0 TO ITEM-TABLE-WS(PLAYER).
                MOVE 1 TO P-HP(PLAYER).
-****************2 UNIT SHIP
-               MOVE 2 TO P-LENG(PLAYER, 1).
-               COMPUTE X = 1 + FUNCTION RANDOM * 7.                                                                                         
-               COMPUTE Y = 1 + FUNCTION RANDOM * 8.                                                                                        
-               COMPUTE P-X(PLAYER, 1, 1) = X.
-               COMPUTE P-Y(PLAYER, 1, 1) = Y.
-               COMPUTE P-X(PLAYER, 1, 2) = X + 1.
-               COMPUTE P-Y(PLAYER, 1, 2) = Y.
-               ADD 1 TO P-HP(PLAYER).
-****************3 UNIT SHIP, HORIZONTAL
-               MOVE 3 TO P-LENG(PLAYER, 2).
-               MOVE 0 TO CHK.
-               PERFORM UNTIL CHK = 1
-                     MOVE 1 TO CHK
-                     COMPUTE X = 1 + FUNCTION RANDOM * 6                                                                                         
-                     COMPUTE Y = 1 + FUNCTION RANDOM * 8
-                           PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 2 OR CHK = 2                                        
-                                 IF P-X(PLAYER, 1, CHK-Y) = X AND P-Y(PLAYER, 1, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, 1, CHK-Y) = X + 1 AND P-Y(PLAYER, 1, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, 1, CHK-Y) = X + 2 AND P-Y(PLAYER, 1, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                           END-PERFORM
-               END-PERFORM.
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 1) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 1) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 2) = X + 1.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 2) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 3) = X + 2.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 3) = Y.                                                                                        
-               ADD 1 TO P-HP(PLAYER).
-****************3 UNIT SHIP, VERTICAL
-               MOVE 3 TO P-LENG(PLAYER, 3).
-               MOVE 0 TO CHK.
-               PERFORM UNTIL CHK = 1
-                     MOVE 1 TO CHK
-                     COMPUTE X = 1 + FUNCTION RANDOM * 8                                                                                         
-                     COMPUTE Y = 1 + FUNCTION RANDOM * 6
-                     PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > 2 OR CHK = 2
-                           PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 3 OR CHK = 2                                        
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y + 1 THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y + 2 THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                           END-PERFORM
-                     END-PERFORM
+               PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > NUM-SHIPS-WS
+                     PERFORM PLACE-SHIP-FNC
                END-PERFORM.
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 1) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 1) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 2) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 2) = Y + 1.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 3) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 3) = Y + 2.                                                                                        
-               ADD 1 TO P-HP(PLAYER).
-****************4 UNIT SHIP, HORIZONTAL
-               MOVE 4 TO P-LENG(PLAYER, 4).
-               MOVE 0 TO CHK.
-               PERFORM UNTIL CHK = 1
-                     MOVE 1 TO CHK
-                     COMPUTE X = 1 + FUNCTION RANDOM * 5                                                                                         
-                     COMPUTE Y = 1 + FUNCTION RANDOM * 8
-                     PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > 3 OR CHK = 2
-                           PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 3 OR CHK = 2
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X + 1 AND P-Y(PLAYER, CHK-X, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X + 2 AND P-Y(PLAYER, CHK-X, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X + 3 AND P-Y(PLAYER, CHK-X, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                           END-PERFORM
-                     END-PERFORM
-               END-PERFORM.
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 1) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 1) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 2) = X + 1.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 2) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 3) = X + 2.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 3) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 4) = X + 3.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 4) = Y.                                                                                        
-               ADD 1 TO P-HP(PLAYER).
-****************5 UNIT SHIP, VERTICAL
-               MOVE 5 TO P-LENG(PLAYER, 5).
-               MOVE 0 TO CHK.
-               PERFORM UNTIL CHK = 1
-                     MOVE 1 TO CHK
-                     COMPUTE X = 1 + FUNCTION RANDOM * 8                                                                                         
-                     COMPUTE Y = 1 + FUNCTION RANDOM * 4
-                     PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > 4 OR CHK = 2
-                           PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 4 OR CHK = 2                                        
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y + 1 THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y + 2 THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y + 3 THEN
-                                       MOVE 2 TO CHK
-                                 END-IF
-                                 IF P-X(PLAYER, CHK-X, CHK-Y) = X AND P-Y(PLAYER, CHK-X, CHK-Y) = Y + 4 THEN
-                                       MOVE 2 TO CHK
+       PLACE-SHIP-FNC.
+****************plunk the next ship in the fleet down without stacking on an earlier one
+               MOVE CFG-SHIP-LEN(P-HP(PLAYER)) TO SHIP-LEN-CUR-WS.
+               IF SCENARIO-MODE-WS = "Y" THEN
+                     MOVE SCN-ORIENT-WS(PLAYER, P-HP(PLAYER)) TO SHIP-ORIENT-CUR-WS
+               ELSE
+                     MOVE CFG-SHIP-ORIENT(P-HP(PLAYER)) TO SHIP-ORIENT-CUR-WS
+               END-IF.
+               MOVE SHIP-LEN-CUR-WS TO P-LENG(PLAYER, P-HP(PLAYER)).
+               IF SCENARIO-MODE-WS = "Y" THEN
+****************************the layout is the caller's promise that it doesn't overlap - trust it, don't re-roll it
+                     MOVE SCN-X-WS(PLAYER, P-HP(PLAYER)) TO X
+                     MOVE SCN-Y-WS(PLAYER, P-HP(PLAYER)) TO Y
+               ELSE
+                     MOVE 0 TO CHK
+                     PERFORM UNTIL CHK = 1
+                           MOVE 1 TO CHK
+                           IF SHIP-ORIENT-CUR-WS = "H" THEN
+                                 COMPUTE X = 1 + FUNCTION RANDOM * (BOARD-COLS-WS - SHIP-LEN-CUR-WS + 1)
+                                 COMPUTE Y = 1 + FUNCTION RANDOM * BOARD-ROWS-WS
+                           ELSE
+                                 COMPUTE X = 1 + FUNCTION RANDOM * BOARD-COLS-WS
+                                 COMPUTE Y = 1 + FUNCTION RANDOM * (BOARD-ROWS-WS - SHIP-LEN-CUR-WS + 1)
+                           END-IF
+                           PERFORM VARYING SEG-NO-WS FROM 1 BY 1 UNTIL SEG-NO-WS > SHIP-LEN-CUR-WS
+                                 IF SHIP-ORIENT-CUR-WS = "H" THEN
+                                       COMPUTE CAND-X-WS = X + SEG-NO-WS - 1
+                                       MOVE Y TO CAND-Y-WS
+                                 ELSE
+                                       MOVE X TO CAND-X-WS
+                                       COMPUTE CAND-Y-WS = Y + SEG-NO-WS - 1
                                  END-IF
+                                 PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > P-HP(PLAYER) - 1
+                                       PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 5
+                                             IF P-X(PLAYER, CHK-X, CHK-Y) = CAND-X-WS AND P-Y(PLAYER, CHK-X, CHK-Y) = CAND-Y-WS THEN
+                                                   MOVE 2 TO CHK
+                                             END-IF
+                                       END-PERFORM
+                                 END-PERFORM
                            END-PERFORM
                      END-PERFORM
+               END-IF.
+               PERFORM VARYING SEG-NO-WS FROM 1 BY 1 UNTIL SEG-NO-WS > SHIP-LEN-CUR-WS
+                     IF SHIP-ORIENT-CUR-WS = "H" THEN
+                           COMPUTE P-X(PLAYER, P-HP(PLAYER), SEG-NO-WS) = X + SEG-NO-WS - 1
+                           MOVE Y TO P-Y(PLAYER, P-HP(PLAYER), SEG-NO-WS)
+                     ELSE
+                           MOVE X TO P-X(PLAYER, P-HP(PLAYER), SEG-NO-WS)
+                           COMPUTE P-Y(PLAYER, P-HP(PLAYER), SEG-NO-WS) = Y + SEG-NO-WS - 1
+                     END-IF
                END-PERFORM.
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 1) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 1) = Y.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 2) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 2) = Y + 1.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 3) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 3) = Y + 2.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 4) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 4) = Y + 3.                                                                                        
-               COMPUTE P-X(PLAYER, P-HP(PLAYER), 5) = X.                                                                                         
-               COMPUTE P-Y(PLAYER, P-HP(PLAYER), 5) = Y + 4.                                                                                        
+****************P-HP doubles as the placement slot while the fleet goes down and as
+****************ships-remaining once play starts - don't step it past the last ship
+               IF P-HP(PLAYER) < NUM-SHIPS-WS THEN
+                     ADD 1 TO P-HP(PLAYER)
+               END-IF.
        GAME-FNC.
 ***************lay til u cant play no more
                PERFORM UNTIL INPUT-YN = "N"
-*********************init everything
-                     PERFORM INIT-ITEMS
-                     PERFORM UNTIL P-HP(1) = 0 OR P-HP(2) = 0
-********************************PLAYER 1 TURN
-                             MOVE 1 TO PLAYER
-                             MOVE 2 TO OPPONENT
-                             PERFORM DISPLAY-FNC
-                             PERFORM INPUT-FNC
-                             PERFORM ACTION-FNC
-********************************PLAYER 2 TURN
-                             MOVE 2 TO PLAYER
-                             MOVE 1 TO OPPONENT
+*********************init everything, unless we just climbed back in from a checkpoint
+                     IF RESUME-PENDING-WS = "Y" THEN
+                           MOVE "N" TO RESUME-PENDING-WS
+                     ELSE
+                           PERFORM INIT-ITEMS
+                           PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                                 MOVE 0 TO SHOTS-FIRED-WS(CHK-Z)
+                                 MOVE 0 TO HITS-LANDED-WS(CHK-Z)
+                           END-PERFORM
+                           MOVE 0 TO SUNK-COUNT-WS
+                           MOVE 0 TO TURN-NO
+                           MOVE 1 TO CUR-TURN-PLAYER-WS
+                     END-IF
+                     MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-WS
+                     MOVE CURRENT-DATE-WS(9:6) TO START-TIME-WS
+                     PERFORM COUNT-ALIVE-FNC
+                     PERFORM UNTIL ALIVE-COUNT-WS <= 1 OR EOF = "YES"
+********************************skip anybody who's already been sunk
+                             PERFORM UNTIL P-HP(CUR-TURN-PLAYER-WS) NOT = 0
+                                   ADD 1 TO CUR-TURN-PLAYER-WS
+                                   IF CUR-TURN-PLAYER-WS > NUM-PLAYERS-WS THEN
+                                         MOVE 1 TO CUR-TURN-PLAYER-WS
+                                   END-IF
+                             END-PERFORM
+                             MOVE CUR-TURN-PLAYER-WS TO PLAYER
+********************************two-player matches always face the same single opponent
+                             IF NUM-PLAYERS-WS = 2 THEN
+                                   IF PLAYER = 1 THEN
+                                         MOVE 2 TO OPPONENT
+                                   ELSE
+                                         MOVE 1 TO OPPONENT
+                                   END-IF
+                             ELSE
+                                   MOVE 0 TO OPPONENT
+                             END-IF
                              PERFORM DISPLAY-FNC
                              PERFORM INPUT-FNC
-                             PERFORM ACTION-FNC
+****************************the tape ran dry mid-turn - don't score a move that never happened
+                             IF EOF NOT = "YES" THEN
+                                   PERFORM ACTION-FNC
+                                   PERFORM LOG-SHOT-FNC
+                                   PERFORM SCORE-SHOT-FNC
+                             END-IF
+                             ADD 1 TO CUR-TURN-PLAYER-WS
+                             IF CUR-TURN-PLAYER-WS > NUM-PLAYERS-WS THEN
+                                   MOVE 1 TO CUR-TURN-PLAYER-WS
+                             END-IF
+                             PERFORM CHECKPOINT-SAVE-FNC
+                             PERFORM COUNT-ALIVE-FNC
                      END-PERFORM
+************************match's done - the checkpoint on disk is stale the moment we get here
+                     PERFORM FINISH-CHECKPOINT-FNC
 ************************cobol doesnt have spell-check
-                     IF P-HP(1) = 0 THEN
-                             DISPLAY "PLAYER 2 WINS!"
-                             DISPLAY "YOU WIN EPICALLY!"
-                     ELSE 
-                             IF P-HP(2) = 0 THEN
-                                    DISPLAY "PLAYER 1 WINS!"
-                                    DISPLAY "YOU WIN EPICALLY!"
-                             ELSE
-                                    DISPLAY "DRAW"
+                     MOVE 0 TO WINNER-WS
+                     PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                             IF P-HP(CHK-Z) NOT = 0 THEN
+                                   MOVE CHK-Z TO WINNER-WS
                              END-IF
+                     END-PERFORM
+                     IF ALIVE-COUNT-WS = 1 THEN
+                             DISPLAY "PLAYER " WINNER-WS " WINS!"
+                             DISPLAY "YOU WIN EPICALLY!"
+                     ELSE
+                             MOVE 0 TO WINNER-WS
+                             DISPLAY "DRAW"
+                     END-IF
+                     MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-WS
+                     MOVE CURRENT-DATE-WS(9:6) TO END-TIME-WS
+                     COMPUTE START-TOTAL-SEC-WS = START-HH * 3600 + START-MM * 60 + START-SS
+                     COMPUTE END-TOTAL-SEC-WS = END-HH * 3600 + END-MM * 60 + END-SS
+                     COMPUTE MATCH-DURATION-SEC-WS = END-TOTAL-SEC-WS - START-TOTAL-SEC-WS
+                     IF MATCH-DURATION-SEC-WS < 0 THEN
+                           ADD 86400 TO MATCH-DURATION-SEC-WS
+                     END-IF
+                     PERFORM WRITE-SUMMARY-FNC
+                     PERFORM UPDATE-STATS-FNC
+************************play again? (one MOVES file is one match, nobody's there to answer this in batch)
+                     IF BATCH-MODE-WS = "Y" THEN
+                           MOVE "N" TO INPUT-YN
+                     ELSE
+                           PERFORM INPUT-YN-FNC
                      END-IF
-************************play again?
-                     PERFORM INPUT-YN-FNC
                END-PERFORM.
+       COUNT-ALIVE-FNC.
+****************how many players still have a ship left, for the round-robin loop and the win check
+               MOVE 0 TO ALIVE-COUNT-WS.
+               PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                     IF P-HP(CHK-Z) NOT = 0 THEN
+                           ADD 1 TO ALIVE-COUNT-WS
+                     END-IF
+               END-PERFORM.
+       SCORE-SHOT-FNC.
+****************so the leaderboard totals match the box score
+               ADD 1 TO SHOTS-FIRED-WS(PLAYER).
+               IF SHOT-RESULT NOT = "MISS" THEN
+                     ADD 1 TO HITS-LANDED-WS(PLAYER)
+               END-IF.
+       UPDATE-STATS-FNC.
+****************roll this match's numbers into the keyed leaderboard file
+               PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > NUM-PLAYERS-WS
+                     MOVE PLAYER-NAME-WS(CHK-X) TO STATS-NAME
+                     READ STATS-FILE
+                          INVALID KEY MOVE "N" TO STATS-FOUND-WS
+                          NOT INVALID KEY MOVE "Y" TO STATS-FOUND-WS
+                     END-READ
+                     IF STATS-FOUND-WS = "N" THEN
+                           MOVE PLAYER-NAME-WS(CHK-X) TO STATS-NAME
+                           MOVE 0 TO STATS-GAMES-PLAYED
+                           MOVE 0 TO STATS-GAMES-WON
+                           MOVE 0 TO STATS-SHOTS-FIRED
+                           MOVE 0 TO STATS-HITS-LANDED
+                     END-IF
+                     ADD 1 TO STATS-GAMES-PLAYED
+                     IF CHK-X = WINNER-WS THEN
+                           ADD 1 TO STATS-GAMES-WON
+                     END-IF
+                     ADD SHOTS-FIRED-WS(CHK-X) TO STATS-SHOTS-FIRED
+                     ADD HITS-LANDED-WS(CHK-X) TO STATS-HITS-LANDED
+                     IF STATS-FOUND-WS = "N" THEN
+                           WRITE STATS-REC
+                     ELSE
+                           REWRITE STATS-REC
+                     END-IF
+               END-PERFORM.
+       CHECKPOINT-SAVE-FNC.
+****************so a killed job can pick back up instead of starting over
+               MOVE COORDINATES  TO CKPT-COORDINATES.
+               MOVE ITEMS        TO CKPT-ITEMS.
+               MOVE PLAYERS-HP   TO CKPT-PLAYERS-HP.
+               MOVE CUR-TURN-PLAYER-WS TO CKPT-PLAYER.
+               MOVE TURN-NO      TO CKPT-TURN-NO.
+               MOVE SHOT-STATS-WS TO CKPT-SHOT-STATS.
+               MOVE PLAYER-NAMES TO CKPT-PLAYER-NAMES.
+               MOVE GAME-CONFIG  TO CKPT-GAME-CONFIG.
+               MOVE BATCH-MODE-WS    TO CKPT-BATCH-MODE-WS.
+               MOVE SCENARIO-MODE-WS TO CKPT-SCENARIO-MODE-WS.
+               MOVE CPU-MODE-WS      TO CKPT-CPU-MODE-WS.
+               MOVE NUM-PLAYERS-WS   TO CKPT-NUM-PLAYERS-WS.
+               MOVE "N" TO CKPT-MATCH-COMPLETE-WS.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               WRITE CHECKPOINT-REC.
+               IF CHECKPOINT-FILE-STATUS NOT = "00" THEN
+                     DISPLAY "WARNING: CHECKPOINT WRITE FAILED, STATUS " CHECKPOINT-FILE-STATUS
+               END-IF.
+               CLOSE CHECKPOINT-FILE.
+       FINISH-CHECKPOINT-FNC.
+****************the match is over on its own terms - mark the checkpoint spent so it can't be
+****************resumed into a second, duplicate summary/stats update on the next run
+               MOVE "Y" TO CKPT-MATCH-COMPLETE-WS.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               WRITE CHECKPOINT-REC.
+               CLOSE CHECKPOINT-FILE.
+       RESUME-CHECKPOINT-FNC.
+****************climb back in where CHECKPOINT-SAVE-FNC last left off
+               OPEN INPUT CHECKPOINT-FILE.
+               IF CHECKPOINT-FILE-STATUS = "00" THEN
+                     READ CHECKPOINT-FILE
+                     IF CKPT-MATCH-COMPLETE-WS = "Y" THEN
+                           CLOSE CHECKPOINT-FILE
+                           DISPLAY "PREVIOUS MATCH ALREADY FINISHED, STARTING FRESH"
+                     ELSE
+                           MOVE CKPT-COORDINATES TO COORDINATES
+                           MOVE CKPT-ITEMS       TO ITEMS
+                           MOVE CKPT-PLAYERS-HP  TO PLAYERS-HP
+                           MOVE CKPT-PLAYER      TO CUR-TURN-PLAYER-WS
+                           MOVE CKPT-TURN-NO     TO TURN-NO
+                           MOVE CKPT-SHOT-STATS  TO SHOT-STATS-WS
+                           MOVE CKPT-PLAYER-NAMES TO PLAYER-NAMES
+                           MOVE CKPT-GAME-CONFIG  TO GAME-CONFIG
+                           MOVE CKPT-BATCH-MODE-WS    TO BATCH-MODE-WS
+                           MOVE CKPT-SCENARIO-MODE-WS TO SCENARIO-MODE-WS
+                           MOVE CKPT-CPU-MODE-WS      TO CPU-MODE-WS
+                           MOVE CKPT-NUM-PLAYERS-WS   TO NUM-PLAYERS-WS
+                           CLOSE CHECKPOINT-FILE
+                           MOVE "Y" TO RESUME-PENDING-WS
+                     END-IF
+               ELSE
+                     CLOSE CHECKPOINT-FILE
+                     DISPLAY "NO CHECKPOINT FOUND, STARTING FRESH"
+               END-IF.
+       WRITE-SUMMARY-FNC.
+****************the report to hand out after game night, since the screen just scrolls away
+               MOVE SPACES TO SUMMARY-REC.
+               MOVE "==== BATTLESHIP MATCH SUMMARY ====" TO SUMMARY-REC.
+               WRITE SUMMARY-REC.
+               PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > NUM-PLAYERS-WS
+                     IF SHOTS-FIRED-WS(CHK-X) = 0 THEN
+                           MOVE 0 TO HIT-PCT-WS
+                     ELSE
+                           COMPUTE HIT-PCT-WS ROUNDED = HITS-LANDED-WS(CHK-X) * 100 / SHOTS-FIRED-WS(CHK-X)
+                     END-IF
+                     MOVE PLAYER-NAME-WS(CHK-X) TO SUMMARY-NAME-WS
+                     MOVE SHOTS-FIRED-WS(CHK-X) TO SUMMARY-SHOTS-WS
+                     MOVE HITS-LANDED-WS(CHK-X) TO SUMMARY-HITS-WS
+                     MOVE HIT-PCT-WS TO SUMMARY-PCT-WS
+                     MOVE SUMMARY-LINE-WS TO SUMMARY-REC
+                     WRITE SUMMARY-REC
+               END-PERFORM.
+               MOVE "ORDER SHIPS WERE SUNK:" TO SUMMARY-REC.
+               WRITE SUMMARY-REC.
+               IF SUNK-COUNT-WS = 0 THEN
+                     MOVE "  (NO SHIPS SUNK)" TO SUMMARY-REC
+                     WRITE SUMMARY-REC
+               ELSE
+                     PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > SUNK-COUNT-WS
+                           MOVE SUNK-PLAYER-WS(CHK-Y) TO SUMMARY-SUNK-PLAYER-WS
+                           MOVE SUNK-SHIP-NO-WS(CHK-Y) TO SUMMARY-SUNK-SHIP-WS
+                           MOVE SUNK-TURN-WS(CHK-Y) TO SUMMARY-SUNK-TURN-WS
+                           MOVE SUMMARY-SUNK-LINE-WS TO SUMMARY-REC
+                           WRITE SUMMARY-REC
+                     END-PERFORM
+               END-IF.
+               MOVE MATCH-DURATION-SEC-WS TO SUMMARY-DURATION-WS.
+               MOVE SUMMARY-DURATION-LINE-WS TO SUMMARY-REC.
+               WRITE SUMMARY-REC.
+               MOVE SPACES TO SUMMARY-REC.
+               WRITE SUMMARY-REC.
        INPUT-YN-FNC.
                PERFORM UNTIL INPUT-YN = "Y" OR INPUT-YN = "N"
-                       DISPLAY "PLAY AGAIN? Y/N >"
+                       DISPLAY "PLAY AGAIN? Y/N (OR R TO RUN A RECONCILIATION CHECK) >"
                        ACCEPT INPUT-YN FROM CONSOLE
+                       IF INPUT-YN = "R" THEN
+                             PERFORM RECONCILE-FNC
+                             MOVE SPACE TO INPUT-YN
+                       END-IF
+               END-PERFORM.
+       RECONCILE-FNC.
+****************make sure every sunk ship's cells actually show ! on SOME attacker's grid
+               MOVE 0 TO RECON-MISMATCH-COUNT-WS.
+               PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > NUM-PLAYERS-WS
+                     PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 5
+                           IF P-LENG(CHK-X, CHK-Y) = 0 THEN
+                                 PERFORM VARYING SEG-NO-WS FROM 1 BY 1 UNTIL SEG-NO-WS > 5
+                                       IF P-X(CHK-X, CHK-Y, SEG-NO-WS) NOT = 0 OR P-Y(CHK-X, CHK-Y, SEG-NO-WS) NOT = 0 THEN
+                                             MOVE "N" TO RECON-FOUND-WS
+                                             PERFORM VARYING RECON-OPP-WS FROM 1 BY 1 UNTIL RECON-OPP-WS > NUM-PLAYERS-WS
+                                                   IF RECON-OPP-WS NOT = CHK-X AND
+                                                      P(RECON-OPP-WS, CHK-X, P-X(CHK-X, CHK-Y, SEG-NO-WS), P-Y(CHK-X, CHK-Y, SEG-NO-WS)) = "!" THEN
+                                                         MOVE "Y" TO RECON-FOUND-WS
+                                                   END-IF
+                                             END-PERFORM
+                                             IF RECON-FOUND-WS = "N" THEN
+                                                   ADD 1 TO RECON-MISMATCH-COUNT-WS
+                                                   DISPLAY "MISMATCH: PLAYER " CHK-X " SHIP " CHK-Y " CELL X=" P-X(CHK-X, CHK-Y, SEG-NO-WS) " Y=" P-Y(CHK-X, CHK-Y, SEG-NO-WS) " NOT MARKED HIT BY ANY ATTACKER"
+                                             END-IF
+                                       END-IF
+                                 END-PERFORM
+                           END-IF
+                     END-PERFORM
                END-PERFORM.
+               IF RECON-MISMATCH-COUNT-WS = 0 THEN
+                     DISPLAY "RECONCILIATION OK - NO MISMATCHES FOUND"
+               ELSE
+                     DISPLAY "RECONCILIATION FOUND " RECON-MISMATCH-COUNT-WS " MISMATCH(ES)"
+               END-IF.
        DISPLAY-FNC.
-               DISPLAY "Y X|10|20|30|40|50|60|70|80|90|     |10|20|30|40|50|60|70|80|90|X Y".
+****************two boards fit side by side; three or four don't, so free-for-all shows one at a time
+               IF NUM-PLAYERS-WS = 2 THEN
+                     PERFORM DISPLAY-2P-FNC
+               ELSE
+                     PERFORM DISPLAY-NP-FNC
+               END-IF.
+       EMIT-LINE-FNC.
+****************the board goes to the report file in batch mode, the screen otherwise
+               IF BATCH-MODE-WS = "Y" THEN
+                     MOVE OUTPUT-LINE-WS TO REPORT-REC
+                     WRITE REPORT-REC
+               ELSE
+                     DISPLAY OUTPUT-LINE-WS
+               END-IF.
+       DISPLAY-2P-FNC.
+****************the classic head-to-head layout, unchanged from the two-player original
+               MOVE "Y X|10|20|30|40|50|60|70|80|90|     |10|20|30|40|50|60|70|80|90|X Y" TO OUTPUT-LINE-WS.
+               PERFORM EMIT-LINE-FNC.
                PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 9
-                       DISPLAY "---+--+--+--+--+--+--+--+--+--|     |---+--+--+--+--+--+--+--+--+--"
-                       PERFORM DISPLAY2-FNC
+                       MOVE "---+--+--+--+--+--+--+--+--+--|     |---+--+--+--+--+--+--+--+--+--" TO OUTPUT-LINE-WS
+                       PERFORM EMIT-LINE-FNC
+                       PERFORM DISPLAY2-2P-FNC
                END-PERFORM.
-               DISPLAY "-------------------------------     -------------------------------".
-       DISPLAY2-FNC.
+               MOVE "-------------------------------     -------------------------------" TO OUTPUT-LINE-WS.
+               PERFORM EMIT-LINE-FNC.
+       DISPLAY2-2P-FNC.
 ************************i love making confusing display code
                MOVE Y TO INT-10.
-               MOVE P(1, 1, Y) TO INT-11.
-               MOVE P(1, 2, Y) TO INT-12.
-               MOVE P(1, 3, Y) TO INT-13.
-               MOVE P(1, 4, Y) TO INT-14.
-               MOVE P(1, 5, Y) TO INT-15.
-               MOVE P(1, 6, Y) TO INT-16.
-               MOVE P(1, 7, Y) TO INT-17.
-               MOVE P(1, 8, Y) TO INT-18.
-               MOVE P(1, 9, Y) TO INT-19.
-               MOVE P(2, 1, Y) TO INT-21.
-               MOVE P(2, 2, Y) TO INT-22.
-               MOVE P(2, 3, Y) TO INT-23.
-               MOVE P(2, 4, Y) TO INT-24.
-               MOVE P(2, 5, Y) TO INT-25.
-               MOVE P(2, 6, Y) TO INT-26.
-               MOVE P(2, 7, Y) TO INT-27.
-               MOVE P(2, 8, Y) TO INT-28.
-               MOVE P(2, 9, Y) TO INT-29.
+               MOVE P(1, 2, 1, Y) TO INT-11.
+               MOVE P(1, 2, 2, Y) TO INT-12.
+               MOVE P(1, 2, 3, Y) TO INT-13.
+               MOVE P(1, 2, 4, Y) TO INT-14.
+               MOVE P(1, 2, 5, Y) TO INT-15.
+               MOVE P(1, 2, 6, Y) TO INT-16.
+               MOVE P(1, 2, 7, Y) TO INT-17.
+               MOVE P(1, 2, 8, Y) TO INT-18.
+               MOVE P(1, 2, 9, Y) TO INT-19.
+               MOVE P(2, 1, 1, Y) TO INT-21.
+               MOVE P(2, 1, 2, Y) TO INT-22.
+               MOVE P(2, 1, 3, Y) TO INT-23.
+               MOVE P(2, 1, 4, Y) TO INT-24.
+               MOVE P(2, 1, 5, Y) TO INT-25.
+               MOVE P(2, 1, 6, Y) TO INT-26.
+               MOVE P(2, 1, 7, Y) TO INT-27.
+               MOVE P(2, 1, 8, Y) TO INT-28.
+               MOVE P(2, 1, 9, Y) TO INT-29.
                MOVE Y TO INT-20.
-               DISPLAY DISPLAY-WS.
+               MOVE DISPLAY-WS TO OUTPUT-LINE-WS.
+               PERFORM EMIT-LINE-FNC.
+       DISPLAY-NP-FNC.
+****************free-for-all: show the current player's attack grid against each living opponent, one at a time
+               PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                     IF CHK-Z NOT = PLAYER AND P-HP(CHK-Z) NOT = 0 THEN
+                           MOVE CHK-Z TO DISP-TARGET-WS
+                           MOVE PLAYER-NAME-WS(CHK-Z) TO AH-NAME-WS
+                           MOVE ATTACK-HEADER-WS TO OUTPUT-LINE-WS
+                           PERFORM EMIT-LINE-FNC
+                           MOVE "Y X|10|20|30|40|50|60|70|80|90" TO OUTPUT-LINE-WS
+                           PERFORM EMIT-LINE-FNC
+                           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 9
+                                 MOVE "---+--+--+--+--+--+--+--+--+--" TO OUTPUT-LINE-WS
+                                 PERFORM EMIT-LINE-FNC
+                                 PERFORM DISPLAY2-NP-FNC
+                           END-PERFORM
+                           MOVE "-------------------------------" TO OUTPUT-LINE-WS
+                           PERFORM EMIT-LINE-FNC
+                     END-IF
+               END-PERFORM.
+       DISPLAY2-NP-FNC.
+****************one row of the current player's shots against DISP-TARGET-WS
+               MOVE Y TO SB-10.
+               MOVE P(PLAYER, DISP-TARGET-WS, 1, Y) TO SB-11.
+               MOVE P(PLAYER, DISP-TARGET-WS, 2, Y) TO SB-12.
+               MOVE P(PLAYER, DISP-TARGET-WS, 3, Y) TO SB-13.
+               MOVE P(PLAYER, DISP-TARGET-WS, 4, Y) TO SB-14.
+               MOVE P(PLAYER, DISP-TARGET-WS, 5, Y) TO SB-15.
+               MOVE P(PLAYER, DISP-TARGET-WS, 6, Y) TO SB-16.
+               MOVE P(PLAYER, DISP-TARGET-WS, 7, Y) TO SB-17.
+               MOVE P(PLAYER, DISP-TARGET-WS, 8, Y) TO SB-18.
+               MOVE P(PLAYER, DISP-TARGET-WS, 9, Y) TO SB-19.
+               MOVE Y TO SB-20.
+               MOVE SINGLE-BOARD-WS TO OUTPUT-LINE-WS.
+               PERFORM EMIT-LINE-FNC.
        INPUT-FNC.
                MOVE PLAYER TO P-CUR.
-               MOVE 0 TO INPUT-X.
-               MOVE 0 TO INPUT-Y.
-               PERFORM UNTIL INPUT-XY >= 11 AND INPUT-XY <= 99
-                       MOVE P-HP(PLAYER) TO P-HP-OUT
-                       DISPLAY ASK-LINE
-                       ACCEPT INPUT-XY FROM CONSOLE
+               IF BATCH-MODE-WS = "Y" THEN
+                     PERFORM BATCH-INPUT-FNC
+               ELSE
+                     IF CPU-MODE-WS = "Y" AND PLAYER = 2 THEN
+                           PERFORM CPU-INPUT-FNC
+                     ELSE
+                     IF NUM-PLAYERS-WS > 2 THEN
+                           PERFORM CHOOSE-TARGET-FNC
+                     END-IF
+                     MOVE 0 TO INPUT-X
+                     MOVE 0 TO INPUT-Y
+                     PERFORM UNTIL INPUT-XY >= 11 AND INPUT-XY <= 99
+                             MOVE P-HP(PLAYER) TO P-HP-OUT
+                             MOVE NUM-SHIPS-WS TO ASK-NUM-SHIPS-OUT
+                             DISPLAY ASK-LINE
+                             ACCEPT INPUT-XY FROM CONSOLE
 ****************************for people who can't follow basic instructions
-                       IF INPUT-XY < 11 OR INPUT-XY > 99 THEN
-                             DISPLAY "MUST BE A NUMBER BETWEEN 11 AND 99"
-                       END-IF
+                             IF INPUT-XY < 11 OR INPUT-XY > 99 THEN
+                                   DISPLAY "MUST BE A NUMBER BETWEEN 11 AND 99"
+                             END-IF
+****************************this match's board might be smaller than the full 9x9
+                             IF INPUT-XY >= 11 AND INPUT-XY <= 99 AND
+                                (INPUT-X > BOARD-COLS-WS OR INPUT-Y > BOARD-ROWS-WS) THEN
+                                   DISPLAY "OFF THE EDGE OF THIS BOARD, TRY AGAIN"
+                                   MOVE 0 TO INPUT-XY
+                             END-IF
 ****************************i should just let you waste your turn hitting a location you already tried
-                       IF P(PLAYER, INPUT-X, INPUT-Y) NOT = " " THEN
-                             DISPLAY "YOU HAVE ALREADY TRIED THAT LOCATION!"
-                             MOVE 0 TO INPUT-XY
-                       END-IF
-               END-PERFORM.
+                             IF P(PLAYER, OPPONENT, INPUT-X, INPUT-Y) NOT = " " THEN
+                                   DISPLAY "YOU HAVE ALREADY TRIED THAT LOCATION!"
+                                   MOVE 0 TO INPUT-XY
+                             END-IF
+                     END-PERFORM
+                     END-IF
+               END-IF.
 ****************************i forgot why i bothered duplicating data
                MOVE INPUT-X TO X.
                MOVE INPUT-Y TO Y.
+       CHOOSE-TARGET-FNC.
+****************free-for-all: ask who you're shooting at before asking where
+               MOVE 0 TO OPPONENT.
+               PERFORM UNTIL OPPONENT NOT = 0
+                     DISPLAY "PLAYER " PLAYER " - CHOOSE YOUR TARGET (PLAYER NUMBER) >"
+                     ACCEPT TARGET-INPUT-WS FROM CONSOLE
+                     IF TARGET-INPUT-WS >= 1 AND TARGET-INPUT-WS <= NUM-PLAYERS-WS AND
+                        TARGET-INPUT-WS NOT = PLAYER AND P-HP(TARGET-INPUT-WS) NOT = 0 THEN
+                           MOVE TARGET-INPUT-WS TO OPPONENT
+                     ELSE
+                           DISPLAY "NOT A VALID LIVING OPPONENT, TRY AGAIN"
+                     END-IF
+               END-PERFORM.
+       CPU-INPUT-FNC.
+****************single-player mode: the computer takes player 2's shot - random cell, nothing tried twice
+               MOVE 0 TO CHK.
+               PERFORM UNTIL CHK = 1
+                     COMPUTE CPU-X-WS = 1 + FUNCTION RANDOM * BOARD-COLS-WS
+                     COMPUTE CPU-Y-WS = 1 + FUNCTION RANDOM * BOARD-ROWS-WS
+                     IF P(PLAYER, OPPONENT, CPU-X-WS, CPU-Y-WS) = " " THEN
+                           MOVE 1 TO CHK
+                     END-IF
+               END-PERFORM.
+               DISPLAY "CPU FIRES AT " CPU-X-WS CPU-Y-WS.
+               MOVE CPU-X-WS TO INPUT-X.
+               MOVE CPU-Y-WS TO INPUT-Y.
+       SKIP-CONSUMED-MOVES-FNC.
+****************TURN-NO records were already read off this tape before the checkpoint that
+****************we just resumed from was written - burn through the same number again so
+****************BATCH-INPUT-FNC picks back up where the earlier run left off
+               PERFORM VARYING SKIP-COUNT-WS FROM 1 BY 1 UNTIL SKIP-COUNT-WS > TURN-NO OR EOF = "YES"
+                     READ MOVES-FILE
+                          AT END MOVE "YES" TO EOF
+                     END-READ
+               END-PERFORM.
+       BATCH-INPUT-FNC.
+****************pull the next move off the tape instead of asking a human
+               READ MOVES-FILE
+                    AT END MOVE "YES" TO EOF
+               END-READ.
+               IF EOF = "YES" THEN
+                     MOVE 0 TO INPUT-X
+                     MOVE 0 TO INPUT-Y
+               ELSE
+****************************the tape's rows are meant to already be in round-robin order -
+****************************flag it if a row doesn't belong to the player whose turn it is
+                     IF MV-PLAYER NOT = PLAYER THEN
+                           DISPLAY "WARNING: MOVES FILE ROW IS FOR PLAYER " MV-PLAYER
+                                   ", BUT IT IS PLAYER " PLAYER "'S TURN"
+                     END-IF
+                     MOVE MV-X TO INPUT-X
+                     MOVE MV-Y TO INPUT-Y
+                     IF NUM-PLAYERS-WS > 2 THEN
+                           PERFORM BATCH-CHOOSE-TARGET-FNC
+                     END-IF
+               END-IF.
+       BATCH-CHOOSE-TARGET-FNC.
+****************pull the intended target off the tape; fall back to the first living opponent if it's missing or dead
+               MOVE 0 TO OPPONENT.
+               IF MV-TARGET NOT = 0 AND MV-TARGET NOT = PLAYER AND P-HP(MV-TARGET) NOT = 0 THEN
+                     MOVE MV-TARGET TO OPPONENT
+               ELSE
+                     PERFORM VARYING CHK-Z FROM 1 BY 1 UNTIL CHK-Z > NUM-PLAYERS-WS
+                           IF OPPONENT = 0 AND CHK-Z NOT = PLAYER AND P-HP(CHK-Z) NOT = 0 THEN
+                                 MOVE CHK-Z TO OPPONENT
+                           END-IF
+                     END-PERFORM
+               END-IF.
        ACTION-FNC.
 ****************************i dare you to understand this
                MOVE 0 TO CHK.
-                     PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > 5
-                           PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 5                                        
+               MOVE "MISS" TO SHOT-RESULT.
+                     PERFORM VARYING CHK-X FROM 1 BY 1 UNTIL CHK-X > 5 OR CHK = 2
+                           PERFORM VARYING CHK-Y FROM 1 BY 1 UNTIL CHK-Y > 5 OR CHK = 2
                                  IF P-X(OPPONENT, CHK-X, CHK-Y) = X AND P-Y(OPPONENT, CHK-X, CHK-Y) = Y THEN
                                        DISPLAY "HIT"
+                                       MOVE "HIT" TO SHOT-RESULT
                                        COMPUTE P-LENG(OPPONENT, CHK-X) = P-LENG(OPPONENT, CHK-X) - 1
                                        IF P-LENG(OPPONENT, CHK-X) = 0 THEN
                                              DISPLAY "YOU SUNK MY BATTLESHIP!"
+                                             MOVE "SUNK" TO SHOT-RESULT
                                              COMPUTE P-HP(OPPONENT) = P-HP(OPPONENT) - 1
+                                             ADD 1 TO SUNK-COUNT-WS
+                                             MOVE PLAYER TO SUNK-PLAYER-WS(SUNK-COUNT-WS)
+                                             MOVE CHK-X TO SUNK-SHIP-NO-WS(SUNK-COUNT-WS)
                                        END-IF
                                        MOVE 2 TO CHK
                                  END-IF
@@ -356,11 +1106,28 @@
                      END-PERFORM
 ****************************prepare to miss... ALOT
                IF CHK = 0 THEN
-                       MOVE "X" TO P(PLAYER, X, Y)
+                       MOVE "X" TO P(PLAYER, OPPONENT, X, Y)
                        DISPLAY "MISS"
-               ELSE 
+               ELSE
 ****************************can you swim, nelson?
-                       MOVE "!" TO P(PLAYER, X, Y)
+                       MOVE "!" TO P(PLAYER, OPPONENT, X, Y)
+               END-IF.
+       LOG-SHOT-FNC.
+****************************the record nobody reads until there's an argument
+               MOVE SPACES TO LOG-REC.
+               ADD 1 TO TURN-NO.
+               MOVE TURN-NO TO LOG-TURN.
+               MOVE PLAYER TO LOG-PLAYER.
+               MOVE OPPONENT TO LOG-OPPONENT.
+               MOVE X TO LOG-X.
+               MOVE Y TO LOG-Y.
+               MOVE SHOT-RESULT TO LOG-RESULT.
+               WRITE LOG-REC.
+               IF LOG-FILE-STATUS NOT = "00" THEN
+                     DISPLAY "WARNING: SHOTLOG WRITE FAILED, STATUS " LOG-FILE-STATUS
+               END-IF.
+               IF SHOT-RESULT = "SUNK" THEN
+                     MOVE TURN-NO TO SUNK-TURN-WS(SUNK-COUNT-WS)
                END-IF.
 ****************************never gonna give you up
 ****************************Never gonna let you down,
